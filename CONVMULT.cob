@@ -0,0 +1,382 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVMULT.
+       AUTHOR. DATA-CONVERSION-TEAM.
+      *================================================================
+      * CONVMULT - reads a single MULTCUST file containing a mix of
+      * name-conversion and account-conversion records, discriminated
+      * by the 1-byte MR-RECORD-TYPE code in MULTREC.cpy, and branches
+      * to the matching half of the shared CONVMOVE logic for each
+      * one, writing the result to a type-specific output file
+      * (MULTNOUT for name records, MULTAOUT for account records).
+      * Consolidates what would otherwise be separate single-purpose
+      * CONVERTB-style runs into one pass over the mixed input.
+      *
+      * Shares CONVERTB's exception/reject/audit/precision-loss
+      * coverage (req 002/006/008/009) rather than a CONVOUT-only
+      * happy path, since it exercises the exact same CONVMOVE MOVEs
+      * CONVERTB does: truncation routes to MULTEXCP, non-numeric
+      * account bodies route to MULTRJCT, every MOVE is logged to
+      * MULTAUDT, and packed round-trip loss is logged to MULTPLOS.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULTI-FILE ASSIGN TO "MULTCUST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MULTI-STATUS.
+
+           SELECT NAME-OUT-FILE ASSIGN TO "MULTNOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAMEOUT-STATUS.
+
+           SELECT ACCOUNT-OUT-FILE ASSIGN TO "MULTAOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCTOUT-STATUS.
+
+           SELECT EXCEPT-FILE ASSIGN TO "MULTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "MULTRJCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "MULTAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PRECLOSS-FILE ASSIGN TO "MULTPLOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRECLOSS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MULTI-FILE
+           RECORDING MODE IS F.
+           COPY MULTREC.
+
+       FD  NAME-OUT-FILE
+           RECORDING MODE IS F.
+       01  NAME-OUT-RECORD              PIC X(107).
+
+       FD  ACCOUNT-OUT-FILE
+           RECORDING MODE IS F.
+       01  ACCOUNT-OUT-RECORD           PIC X(19).
+
+       FD  EXCEPT-FILE
+           RECORDING MODE IS F.
+       01  EXCEPT-RECORD                PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD                PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD                 PIC X(250).
+
+       FD  PRECLOSS-FILE
+           RECORDING MODE IS F.
+       01  PRECLOSS-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-MULTI-STATUS          PIC X(2).
+           05  WS-NAMEOUT-STATUS        PIC X(2).
+           05  WS-ACCTOUT-STATUS        PIC X(2).
+           05  WS-EXCEPT-STATUS         PIC X(2).
+           05  WS-REJECT-STATUS         PIC X(2).
+           05  WS-AUDIT-STATUS          PIC X(2).
+           05  WS-PRECLOSS-STATUS       PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(1)    VALUE "N".
+               88  WS-END-OF-FILE                   VALUE "Y".
+
+      *    Used by 9900-CHECK-FILE-STATUS so every OPEN/READ/WRITE can
+      *    share one status-check paragraph instead of repeating the
+      *    same IF/DISPLAY/STOP RUN after each I/O statement.
+       01  WS-STATUS-CHECK.
+           05  WS-CHECK-STATUS          PIC X(2).
+           05  WS-CHECK-FILE-NAME       PIC X(8).
+
+       01  WS-ACCOUNT-WORK.
+           05  WS-ACCOUNT-WIDE          PIC 9(7).
+           05  WS-AREA3-EQUIVALENT      PIC 9(5).
+
+      *    Arguments passed to CONVMOVE, the shared WS-AREA-1/2 and
+      *    WS-AREA-3/4 MOVE logic also used by CONVERTB and CONVSCRN.
+      *    Drawn from CONVMVLK.cpy so this layout cannot drift from
+      *    CONVMOVE's own LINKAGE SECTION.  Only the half of the call
+      *    matching the current record's type is meaningful; the
+      *    other half is fed a harmless default (SPACES/ZERO) and
+      *    ignored on return.
+           COPY CONVMVLK REPLACING LEADING ==LK-== BY ==WS-CV-==.
+
+       01  WS-NAME-OUT-LINE.
+           05  NO-RECORD-KEY            PIC 9(6).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  NO-OUTPUT-NAME           PIC X(100).
+
+       01  WS-ACCOUNT-OUT-LINE.
+           05  AO-RECORD-KEY            PIC 9(6).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  AO-OUTPUT-ACCOUNT        PIC 9(5).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  AO-OUTPUT-ACCOUNT-EDIT   PIC X(6).
+
+       01  WS-EXCEPTION-LINE.
+           05  EX-RECORD-KEY            PIC 9(6).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  EX-ORIGINAL-VALUE        PIC 9(7).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  EX-TRUNCATED-VALUE       PIC 9(5).
+
+       01  WS-REJECT-LINE.
+           05  RJ-RECORD-KEY            PIC 9(6).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  RJ-OFFENDING-VALUE       PIC X(7).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  RJ-REASON-CODE           PIC X(11).
+
+       01  WS-PRECLOSS-LINE.
+           05  PL-RECORD-KEY            PIC 9(6).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  PL-ORIGINAL-VALUE        PIC 9(7).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  PL-PACKED-RESULT         PIC S9(5).
+
+      *    One line per MOVE operation so an auditor can see exactly
+      *    what each field contained before and after conversion, with
+      *    the record key and a timestamp - same layout CONVERTB uses,
+      *    except each CONVMULT record only ever drives one of the two
+      *    MOVEs (name or account), never both.
+       01  WS-AUDIT-LINE.
+           05  AU-RECORD-KEY            PIC 9(6).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  AU-FIELD-NAME            PIC X(10).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  AU-SOURCE-VALUE          PIC X(100).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  AU-RESULT-VALUE          PIC X(100).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  AU-TIMESTAMP             PIC X(21).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT MULTI-FILE
+           MOVE WS-MULTI-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTCUST" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           OPEN OUTPUT NAME-OUT-FILE
+           MOVE WS-NAMEOUT-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTNOUT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           OPEN OUTPUT ACCOUNT-OUT-FILE
+           MOVE WS-ACCTOUT-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTAOUT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           OPEN OUTPUT EXCEPT-FILE
+           MOVE WS-EXCEPT-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTEXCP" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           OPEN OUTPUT REJECT-FILE
+           MOVE WS-REJECT-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTRJCT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           OPEN OUTPUT AUDIT-FILE
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTAUDT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           OPEN OUTPUT PRECLOSS-FILE
+           MOVE WS-PRECLOSS-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTPLOS" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           PERFORM 2100-READ-MULTI.
+
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN MR-TYPE-NAME
+                   PERFORM 2200-PROCESS-NAME-RECORD
+               WHEN MR-TYPE-ACCOUNT
+                   PERFORM 2300-PROCESS-ACCOUNT-RECORD
+               WHEN OTHER
+                   DISPLAY "CONVMULT: UNKNOWN RECORD TYPE '"
+                       MR-RECORD-TYPE "' FOR KEY " MR-RECORD-KEY
+           END-EVALUATE
+           PERFORM 2100-READ-MULTI.
+
+       2100-READ-MULTI.
+           READ MULTI-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ
+           IF NOT WS-END-OF-FILE
+               MOVE WS-MULTI-STATUS TO WS-CHECK-STATUS
+               MOVE "MULTCUST" TO WS-CHECK-FILE-NAME
+               PERFORM 9900-CHECK-FILE-STATUS
+           END-IF.
+
+      *    Name-type records carry no account value - feed CONVMOVE a
+      *    ZERO placeholder on that side; with a ZERO input the
+      *    account half of CONVMOVE can never truncate or lose
+      *    precision, so only the name MOVE needs auditing here.
+       2200-PROCESS-NAME-RECORD.
+           MOVE MR-NAME-BODY       TO WS-CV-INPUT-NAME
+           MOVE ZERO               TO WS-CV-INPUT-ACCOUNT
+           CALL "CONVMOVE" USING WS-CV-INPUT-NAME WS-CV-OUTPUT-NAME
+               WS-CV-INPUT-ACCOUNT WS-CV-OUTPUT-ACCOUNT
+               WS-CV-OUTPUT-ACCOUNT-EDIT WS-CV-TRUNCATED-SWITCH
+               WS-CV-OUTPUT-ACCOUNT-PACKED WS-CV-PRECISION-LOSS-SWITCH
+           END-CALL
+           PERFORM 2210-WRITE-AUDIT-NAME
+
+           MOVE MR-RECORD-KEY      TO NO-RECORD-KEY
+           MOVE WS-CV-OUTPUT-NAME  TO NO-OUTPUT-NAME
+           WRITE NAME-OUT-RECORD FROM WS-NAME-OUT-LINE
+           MOVE WS-NAMEOUT-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTNOUT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS.
+
+       2210-WRITE-AUDIT-NAME.
+           MOVE FUNCTION CURRENT-DATE   TO AU-TIMESTAMP
+           MOVE MR-RECORD-KEY           TO AU-RECORD-KEY
+           MOVE "WS-AREA-2"             TO AU-FIELD-NAME
+           MOVE MR-NAME-BODY            TO AU-SOURCE-VALUE
+           MOVE WS-CV-OUTPUT-NAME       TO AU-RESULT-VALUE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTAUDT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS.
+
+      *    Account-type records carry no name value - feed CONVMOVE a
+      *    SPACES placeholder on that side; with a SPACES input the
+      *    name half of CONVMOVE cannot truncate, so only the account
+      *    MOVE needs the exception/precision-loss/audit handling
+      *    CONVERTB applies.  Non-numeric account bodies are routed to
+      *    MULTRJCT with a reason code instead of being handed to
+      *    CONVMOVE, mirroring CONVERTB.cob's 2250-WRITE-REJECT.
+       2300-PROCESS-ACCOUNT-RECORD.
+           IF MR-ACCOUNT-BODY IS NOT NUMERIC
+               PERFORM 2310-WRITE-REJECT
+           ELSE
+               MOVE MR-ACCOUNT-BODY    TO WS-ACCOUNT-WIDE
+               MOVE SPACES             TO WS-CV-INPUT-NAME
+               MOVE WS-ACCOUNT-WIDE    TO WS-CV-INPUT-ACCOUNT
+               CALL "CONVMOVE" USING WS-CV-INPUT-NAME WS-CV-OUTPUT-NAME
+                   WS-CV-INPUT-ACCOUNT WS-CV-OUTPUT-ACCOUNT
+                   WS-CV-OUTPUT-ACCOUNT-EDIT WS-CV-TRUNCATED-SWITCH
+                   WS-CV-OUTPUT-ACCOUNT-PACKED
+                   WS-CV-PRECISION-LOSS-SWITCH
+               END-CALL
+               PERFORM 2320-WRITE-AUDIT-ACCOUNT
+
+               IF WS-CV-PRECISION-LOSS-OCCURRED
+                   PERFORM 2330-WRITE-PRECISION-LOSS
+               END-IF
+
+               IF WS-CV-TRUNCATION-OCCURRED
+                   PERFORM 2340-WRITE-EXCEPTION
+               ELSE
+                   MOVE MR-RECORD-KEY        TO AO-RECORD-KEY
+                   MOVE WS-CV-OUTPUT-ACCOUNT TO AO-OUTPUT-ACCOUNT
+                   MOVE WS-CV-OUTPUT-ACCOUNT-EDIT TO
+                       AO-OUTPUT-ACCOUNT-EDIT
+                   WRITE ACCOUNT-OUT-RECORD FROM WS-ACCOUNT-OUT-LINE
+                   MOVE WS-ACCTOUT-STATUS TO WS-CHECK-STATUS
+                   MOVE "MULTAOUT" TO WS-CHECK-FILE-NAME
+                   PERFORM 9900-CHECK-FILE-STATUS
+               END-IF
+           END-IF.
+
+      *    Non-numeric data destined for a numeric field produces
+      *    undefined results if MOVEd blind - route it to the reject
+      *    file with a reason code instead, same as CONVERTB.
+       2310-WRITE-REJECT.
+           MOVE MR-RECORD-KEY           TO RJ-RECORD-KEY
+           MOVE MR-ACCOUNT-BODY         TO RJ-OFFENDING-VALUE
+           MOVE "NON-NUMERIC"           TO RJ-REASON-CODE
+           WRITE REJECT-RECORD FROM WS-REJECT-LINE
+           MOVE WS-REJECT-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTRJCT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS.
+
+      *    WS-AREA3-EQUIVALENT recreates what WS-AREA-3 held inside
+      *    CONVMOVE at the moment of the "WS-AREA-3 TO WS-AREA-4" MOVE
+      *    (CONVMOVE does not expose WS-AREA-3 itself) so the account
+      *    audit entry's "before" value matches the MOVE it documents,
+      *    even on a record where that MOVE also truncated - same
+      *    approach CONVERTB.cob:2260-WRITE-AUDIT-ENTRIES uses.
+       2320-WRITE-AUDIT-ACCOUNT.
+           MOVE FUNCTION MOD(WS-ACCOUNT-WIDE, 100000)
+                                        TO WS-AREA3-EQUIVALENT
+
+           MOVE FUNCTION CURRENT-DATE   TO AU-TIMESTAMP
+           MOVE MR-RECORD-KEY           TO AU-RECORD-KEY
+           MOVE "WS-AREA-4"             TO AU-FIELD-NAME
+           MOVE WS-AREA3-EQUIVALENT     TO AU-SOURCE-VALUE
+           MOVE WS-CV-OUTPUT-ACCOUNT    TO AU-RESULT-VALUE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTAUDT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS.
+
+      *    The packed-decimal extract value didn't round-trip back to
+      *    the original source value - report it, same as CONVERTB.
+       2330-WRITE-PRECISION-LOSS.
+           MOVE MR-RECORD-KEY           TO PL-RECORD-KEY
+           MOVE WS-ACCOUNT-WIDE         TO PL-ORIGINAL-VALUE
+           MOVE WS-CV-OUTPUT-ACCOUNT-PACKED
+                                        TO PL-PACKED-RESULT
+           WRITE PRECLOSS-RECORD FROM WS-PRECLOSS-LINE
+           MOVE WS-PRECLOSS-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTPLOS" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS.
+
+      *    More significant digits than WS-AREA-3 PIC 9(5) can hold -
+      *    a straight MOVE would silently truncate the high-order
+      *    digits.  Log it instead of moving it blind, same as
+      *    CONVERTB.cob:2200-WRITE-EXCEPTION; the account record is
+      *    still not written to MULTAOUT in this case.
+       2340-WRITE-EXCEPTION.
+           MOVE MR-RECORD-KEY           TO EX-RECORD-KEY
+           MOVE WS-ACCOUNT-WIDE         TO EX-ORIGINAL-VALUE
+           MOVE WS-CV-OUTPUT-ACCOUNT    TO EX-TRUNCATED-VALUE
+           WRITE EXCEPT-RECORD FROM WS-EXCEPTION-LINE
+           MOVE WS-EXCEPT-STATUS TO WS-CHECK-STATUS
+           MOVE "MULTEXCP" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS.
+
+       3000-TERMINATE.
+           CLOSE MULTI-FILE
+           CLOSE NAME-OUT-FILE
+           CLOSE ACCOUNT-OUT-FILE
+           CLOSE EXCEPT-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE PRECLOSS-FILE.
+
+      *    Shared by every OPEN/READ/WRITE status check above - a
+      *    non-zero status means the dataset is missing, full, or
+      *    otherwise unusable, which an unattended batch run must not
+      *    silently ignore.
+       9900-CHECK-FILE-STATUS.
+           IF WS-CHECK-STATUS NOT = "00"
+               DISPLAY "CONVMULT: I/O ERROR ON " WS-CHECK-FILE-NAME
+                   " STATUS=" WS-CHECK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
