@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVMOVE.
+       AUTHOR. DATA-CONVERSION-TEAM.
+      *================================================================
+      * CONVMOVE - the WS-AREA-1/WS-AREA-2 and WS-AREA-3/WS-AREA-4
+      * MOVE logic from bugSolution.cob, factored into a single
+      * callable routine so every caller (the batch program, the
+      * interactive test screen, ...) exercises identical conversion
+      * behavior instead of each reimplementing its own copy.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY WAREAS.
+       01  WS-PACKED-ROUNDTRIP          PIC 9(7).
+
+       LINKAGE SECTION.
+           COPY CONVMVLK.
+
+       PROCEDURE DIVISION USING LK-INPUT-NAME LK-OUTPUT-NAME
+           LK-INPUT-ACCOUNT LK-OUTPUT-ACCOUNT LK-OUTPUT-ACCOUNT-EDIT
+           LK-TRUNCATED-SWITCH LK-OUTPUT-ACCOUNT-PACKED
+           LK-PRECISION-LOSS-SWITCH.
+       0000-MOVE-LOGIC.
+           MOVE LK-INPUT-NAME TO WS-AREA-1
+           MOVE WS-AREA-1 TO WS-AREA-2
+           MOVE WS-AREA-2 TO LK-OUTPUT-NAME
+
+           MOVE LK-INPUT-ACCOUNT TO WS-AREA-3
+           IF LK-INPUT-ACCOUNT > 99999
+               MOVE "Y" TO LK-TRUNCATED-SWITCH
+           ELSE
+               MOVE "N" TO LK-TRUNCATED-SWITCH
+           END-IF
+
+           MOVE WS-AREA-3 TO WS-AREA-4
+           MOVE WS-AREA-4 TO WS-AREA-4-EDIT
+           MOVE WS-AREA-4 TO LK-OUTPUT-ACCOUNT
+           MOVE WS-AREA-4-EDIT TO LK-OUTPUT-ACCOUNT-EDIT
+
+      *    Packed-decimal (COMP-3) side of the same conversion, kept
+      *    in step with the DISPLAY side above: DISPLAY-to-packed,
+      *    then packed-to-packed, mirroring WS-AREA-3 TO WS-AREA-4.
+           MOVE LK-INPUT-ACCOUNT TO WS-AREA-3-PACKED
+           MOVE WS-AREA-3-PACKED TO WS-AREA-4-PACKED
+           MOVE WS-AREA-4-PACKED TO LK-OUTPUT-ACCOUNT-PACKED
+
+           MOVE WS-AREA-4-PACKED TO WS-PACKED-ROUNDTRIP
+           IF WS-PACKED-ROUNDTRIP NOT = LK-INPUT-ACCOUNT
+               MOVE "Y" TO LK-PRECISION-LOSS-SWITCH
+           ELSE
+               MOVE "N" TO LK-PRECISION-LOSS-SWITCH
+           END-IF
+
+           GOBACK.
