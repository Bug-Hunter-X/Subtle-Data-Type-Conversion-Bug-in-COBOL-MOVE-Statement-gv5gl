@@ -0,0 +1,8 @@
+      *================================================================
+      * CUSTREC - CUSTMAST input record layout, shared by every
+      * program that reads the nightly name/account conversion file.
+      *================================================================
+       01  CUSTMAST-RECORD.
+           05  CM-RECORD-KEY             PIC 9(6).
+           05  CM-CUST-NAME              PIC X(100).
+           05  CM-ACCOUNT-NO-IN          PIC X(7).
