@@ -0,0 +1,19 @@
+      *================================================================
+      * CONVMVLK - CALL "CONVMOVE" USING parameter layout.  COPY this
+      * member (with REPLACING to match each caller's prefix) into
+      * CONVMOVE's LINKAGE SECTION and into every caller's argument
+      * area so the two stay byte-for-byte identical - COBOL does not
+      * check CALL argument layout across separately compiled
+      * programs, which is exactly how WS-AREA-1..4 drifted before
+      * req 001 introduced WAREAS.cpy.
+      *================================================================
+       01  LK-INPUT-NAME                PIC X(100).
+       01  LK-OUTPUT-NAME               PIC X(100).
+       01  LK-INPUT-ACCOUNT             PIC 9(7).
+       01  LK-OUTPUT-ACCOUNT            PIC 9(5).
+       01  LK-OUTPUT-ACCOUNT-EDIT       PIC X(6).
+       01  LK-TRUNCATED-SWITCH          PIC X(1).
+           88  LK-TRUNCATION-OCCURRED            VALUE "Y".
+       01  LK-OUTPUT-ACCOUNT-PACKED     PIC S9(5)   COMP-3.
+       01  LK-PRECISION-LOSS-SWITCH     PIC X(1).
+           88  LK-PRECISION-LOSS-OCCURRED        VALUE "Y".
