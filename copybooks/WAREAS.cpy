@@ -0,0 +1,22 @@
+      *================================================================
+      * WAREAS - shared WS-AREA-1 .. WS-AREA-4 work-area layout.
+      * COPY this member into any program that MOVEs customer names
+      * and account numbers so the PICTURE clauses stay identical
+      * everywhere and cannot drift the way they did before
+      * bugSolution.cob added WS-AREA-3/WS-AREA-4.
+      *================================================================
+       01  WS-AREA-1                    PIC X(100).
+       01  WS-AREA-2                    PIC X(100).
+       01  WS-AREA-3                    PIC 9(5).
+       01  WS-AREA-4                    PIC 9(5).
+
+      * Zero-suppressed, comma-edited form of WS-AREA-4 for console
+      * and report output - populate it from WS-AREA-4 after every
+      * MOVE so "1,234" appears instead of the raw "01234" digits.
+       01  WS-AREA-4-EDIT               PIC ZZ,ZZ9.
+
+      * Packed-decimal (COMP-3) counterparts of WS-AREA-3/WS-AREA-4
+      * for programs feeding downstream packed-decimal extracts
+      * directly, without an extra DISPLAY-to-packed conversion step.
+       01  WS-AREA-3-PACKED             PIC S9(5)   COMP-3.
+       01  WS-AREA-4-PACKED             PIC S9(5)   COMP-3.
