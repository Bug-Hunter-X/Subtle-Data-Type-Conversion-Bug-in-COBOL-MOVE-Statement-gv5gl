@@ -0,0 +1,15 @@
+      *================================================================
+      * MULTREC - mixed-record-type input layout for CONVMULT: a
+      * 1-byte record-type code selects whether MR-RECORD-BODY holds
+      * a name-conversion payload or an account-conversion payload,
+      * so one pass over MULTCUST can consolidate what used to be
+      * several single-purpose conversion runs.
+      *================================================================
+       01  MULTI-RECORD.
+           05  MR-RECORD-KEY                PIC 9(6).
+           05  MR-RECORD-TYPE                PIC X(1).
+               88  MR-TYPE-NAME                      VALUE "N".
+               88  MR-TYPE-ACCOUNT                   VALUE "A".
+           05  MR-RECORD-BODY                PIC X(100).
+           05  MR-NAME-BODY REDEFINES MR-RECORD-BODY PIC X(100).
+           05  MR-ACCOUNT-BODY REDEFINES MR-RECORD-BODY PIC X(7).
