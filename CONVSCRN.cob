@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVSCRN.
+       AUTHOR. DATA-CONVERSION-TEAM.
+      *================================================================
+      * CONVSCRN - operator-facing screen for keying in a candidate
+      * WS-AREA-1/WS-AREA-3 test value and seeing the CONVMOVE result,
+      * without editing and recompiling bug.cob/bugSolution.cob to
+      * reproduce a suspected conversion issue.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Drawn from CONVMVLK.cpy so this CALL argument layout cannot
+      *    drift from CONVMOVE's own LINKAGE SECTION.  Yields
+      *    WS-SCR-INPUT-NAME, WS-SCR-OUTPUT-NAME, WS-SCR-INPUT-ACCOUNT,
+      *    WS-SCR-OUTPUT-ACCOUNT, WS-SCR-OUTPUT-ACCOUNT-EDIT,
+      *    WS-SCR-TRUNCATED-SWITCH (88 WS-SCR-TRUNCATION-OCCURRED),
+      *    WS-SCR-OUTPUT-ACCOUNT-PACKED, and WS-SCR-PRECISION-LOSS-
+      *    SWITCH (88 WS-SCR-PRECISION-LOSS-OCCURRED).
+           COPY CONVMVLK REPLACING LEADING ==LK-== BY ==WS-SCR-==.
+       01  WS-SCR-TRUNC-DISPLAY         PIC X(3).
+       01  WS-SCR-RESULT-LENGTH         PIC 9(4).
+       01  WS-SCR-CONTINUE              PIC X(1)    VALUE "Y".
+       01  WS-SCR-PLOSS-DISPLAY         PIC X(3).
+
+      *    WS-SCR-INPUT-NAME/WS-SCR-OUTPUT-NAME are PIC X(100) (the
+      *    full WS-AREA-1/WS-AREA-2 width), too wide to key or display
+      *    on a single line of standard 3270 geometry (80 or 132
+      *    columns) starting anywhere past column 1.  Each is split
+      *    into two reference-modified screen fields, both starting at
+      *    column 1 on their own line, so the widest field used here
+      *    (80 bytes) stays within an 80-column screen.
+       SCREEN SECTION.
+       01  SCR-CONVERSION-TEST.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1   VALUE "CONVMOVE TEST SCREEN".
+           05  LINE 3  COLUMN 1   VALUE "Name to test (WS-AREA-1):".
+           05  LINE 4  COLUMN 1   PIC X(80)
+                   USING WS-SCR-INPUT-NAME(1:80).
+           05  LINE 5  COLUMN 1   PIC X(20)
+                   USING WS-SCR-INPUT-NAME(81:20).
+           05  LINE 7  COLUMN 1
+               VALUE "Account to test (WS-AREA-3, max 7 digits):".
+           05  LINE 7  COLUMN 46  PIC 9(7)
+                   USING WS-SCR-INPUT-ACCOUNT.
+           05  LINE 9  COLUMN 1   VALUE "Resulting WS-AREA-2 value:".
+           05  LINE 10 COLUMN 1   PIC X(80)
+                   FROM WS-SCR-OUTPUT-NAME(1:80).
+           05  LINE 11 COLUMN 1   PIC X(20)
+                   FROM WS-SCR-OUTPUT-NAME(81:20).
+           05  LINE 13 COLUMN 1   VALUE "Resulting WS-AREA-4 value:".
+           05  LINE 13 COLUMN 29  PIC X(6)
+                   FROM WS-SCR-OUTPUT-ACCOUNT-EDIT.
+           05  LINE 14 COLUMN 1   VALUE "Result length:".
+           05  LINE 14 COLUMN 16  PIC 9(4)
+                   FROM WS-SCR-RESULT-LENGTH.
+           05  LINE 15 COLUMN 1   VALUE "Truncation occurred:".
+           05  LINE 15 COLUMN 22  PIC X(3)
+                   FROM WS-SCR-TRUNC-DISPLAY.
+           05  LINE 16 COLUMN 1   VALUE "Packed round-trip loss:".
+           05  LINE 16 COLUMN 25  PIC X(3)
+                   FROM WS-SCR-PLOSS-DISPLAY.
+           05  LINE 18 COLUMN 1   VALUE "Test another value? (Y/N):".
+           05  LINE 18 COLUMN 29  PIC X(1)
+                   USING WS-SCR-CONTINUE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM UNTIL WS-SCR-CONTINUE = "N" OR WS-SCR-CONTINUE = "n"
+               PERFORM 1000-GET-TEST-VALUES
+               PERFORM 2000-RUN-CONVMOVE
+               PERFORM 3000-SHOW-RESULT
+           END-PERFORM
+           GOBACK.
+
+       1000-GET-TEST-VALUES.
+           MOVE SPACES TO WS-SCR-OUTPUT-NAME WS-SCR-OUTPUT-ACCOUNT-EDIT
+           MOVE ZERO TO WS-SCR-OUTPUT-ACCOUNT WS-SCR-RESULT-LENGTH
+           DISPLAY SCR-CONVERSION-TEST
+           ACCEPT SCR-CONVERSION-TEST.
+
+       2000-RUN-CONVMOVE.
+      *    Same subprogram the batch program (CONVERTB) calls, so the
+      *    operator sees exactly the production MOVE behavior.
+           CALL "CONVMOVE" USING WS-SCR-INPUT-NAME WS-SCR-OUTPUT-NAME
+               WS-SCR-INPUT-ACCOUNT WS-SCR-OUTPUT-ACCOUNT
+               WS-SCR-OUTPUT-ACCOUNT-EDIT WS-SCR-TRUNCATED-SWITCH
+               WS-SCR-OUTPUT-ACCOUNT-PACKED WS-SCR-PRECISION-LOSS-SWITCH
+           END-CALL
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SCR-OUTPUT-NAME))
+                                        TO WS-SCR-RESULT-LENGTH.
+
+       3000-SHOW-RESULT.
+           IF WS-SCR-TRUNCATION-OCCURRED
+               MOVE "YES" TO WS-SCR-TRUNC-DISPLAY
+           ELSE
+               MOVE "NO " TO WS-SCR-TRUNC-DISPLAY
+           END-IF
+           IF WS-SCR-PRECISION-LOSS-OCCURRED
+               MOVE "YES" TO WS-SCR-PLOSS-DISPLAY
+           ELSE
+               MOVE "NO " TO WS-SCR-PLOSS-DISPLAY
+           END-IF
+           DISPLAY SCR-CONVERSION-TEST.
