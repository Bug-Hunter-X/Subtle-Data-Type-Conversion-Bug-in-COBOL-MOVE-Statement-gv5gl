@@ -0,0 +1,378 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERTB.
+       AUTHOR. DATA-CONVERSION-TEAM.
+      *================================================================
+      * CONVERTB - batch file-driven version of the WS-AREA-1/WS-AREA-2
+      * and WS-AREA-3/WS-AREA-4 MOVE conversion shown in bugSolution.cob.
+      * Reads CUSTMAST-style name/account records and writes the
+      * converted result to CONVOUT instead of a single DISPLAY.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT CONVOUT-FILE ASSIGN TO "CONVOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONVOUT-STATUS.
+
+           SELECT EXCEPT-FILE ASSIGN TO "CONVEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "CONVCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "CONVRJCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "CONVAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PRECLOSS-FILE ASSIGN TO "CONVPLOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRECLOSS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE
+           RECORDING MODE IS F.
+           COPY CUSTREC.
+
+       FD  CONVOUT-FILE
+           RECORDING MODE IS F.
+       01  CONVOUT-RECORD               PIC X(113).
+
+       FD  EXCEPT-FILE
+           RECORDING MODE IS F.
+       01  EXCEPT-RECORD                PIC X(80).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-RECORD                  PIC X(6).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD                PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD                 PIC X(250).
+
+       FD  PRECLOSS-FILE
+           RECORDING MODE IS F.
+       01  PRECLOSS-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAST-STATUS       PIC X(2).
+           05  WS-CONVOUT-STATUS        PIC X(2).
+           05  WS-EXCEPT-STATUS         PIC X(2).
+           05  WS-CKPT-STATUS           PIC X(2).
+           05  WS-REJECT-STATUS         PIC X(2).
+           05  WS-AUDIT-STATUS          PIC X(2).
+           05  WS-PRECLOSS-STATUS       PIC X(2).
+
+       01  WS-CHECKPOINT-AREA.
+           05  WS-RESTART-COUNT         PIC 9(6)    VALUE ZERO.
+           05  WS-RECORDS-PROCESSED     PIC 9(6)    VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(6)    VALUE 100.
+           05  WS-SKIP-COUNT            PIC 9(6)    VALUE ZERO.
+           05  WS-SKIP-INDEX            PIC 9(6)    VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(1)    VALUE "N".
+               88  WS-END-OF-FILE                   VALUE "Y".
+
+      *    Used by 9900-CHECK-FILE-STATUS so every OPEN/WRITE can share
+      *    one status-check paragraph instead of repeating the same
+      *    IF/DISPLAY/STOP RUN after each I/O statement.
+       01  WS-STATUS-CHECK.
+           05  WS-CHECK-STATUS          PIC X(2).
+           05  WS-CHECK-FILE-NAME       PIC X(8).
+
+       01  WS-OUTPUT-LINE.
+           05  WS-OUT-NAME              PIC X(100).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  WS-OUT-ACCOUNT           PIC 9(5).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  WS-OUT-ACCOUNT-EDIT      PIC X(6).
+
+       01  WS-ACCOUNT-WORK.
+           05  WS-ACCOUNT-WIDE          PIC 9(7).
+           05  WS-AREA3-EQUIVALENT      PIC 9(5).
+
+      *    Arguments passed to CONVMOVE, the shared WS-AREA-1/2 and
+      *    WS-AREA-3/4 MOVE logic also used by the CONVSCRN test
+      *    screen, so both paths exercise identical conversion code.
+      *    Drawn from CONVMVLK.cpy so this layout cannot drift from
+      *    CONVMOVE's own LINKAGE SECTION.
+           COPY CONVMVLK REPLACING LEADING ==LK-== BY ==WS-CM-==.
+
+       01  WS-EXCEPTION-LINE.
+           05  EX-RECORD-KEY            PIC 9(6).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  EX-ORIGINAL-VALUE        PIC 9(7).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  EX-TRUNCATED-VALUE       PIC 9(5).
+
+       01  WS-REJECT-LINE.
+           05  RJ-RECORD-KEY            PIC 9(6).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  RJ-OFFENDING-VALUE       PIC X(7).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  RJ-REASON-CODE           PIC X(11).
+
+       01  WS-PRECLOSS-LINE.
+           05  PL-RECORD-KEY            PIC 9(6).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  PL-ORIGINAL-VALUE        PIC 9(7).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  PL-PACKED-RESULT         PIC S9(5).
+
+      *    One line per MOVE operation (name, then account) so an
+      *    auditor can see exactly what each field contained before
+      *    and after conversion, with the record key and a timestamp.
+       01  WS-AUDIT-LINE.
+           05  AU-RECORD-KEY            PIC 9(6).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  AU-FIELD-NAME            PIC X(10).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  AU-SOURCE-VALUE          PIC X(100).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  AU-RESULT-VALUE          PIC X(100).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  AU-TIMESTAMP             PIC X(21).
+
+       LINKAGE SECTION.
+       01  PARM-INFO.
+           05  PARM-LENGTH              PIC S9(4) COMP.
+           05  PARM-RESTART-COUNT       PIC X(6).
+
+       PROCEDURE DIVISION USING PARM-INFO.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+      *    On a restart (WS-RESTART-COUNT > 0) the five downstream
+      *    files are OPENed EXTEND instead of OUTPUT so the records a
+      *    prior run already wrote are kept, not truncated away - only
+      *    the unprocessed CUSTMAST records (after the skip-loop below)
+      *    get (re)written to them.  CKPT-FILE is excluded: it always
+      *    holds a single current restart-count record, rewritten by
+      *    2300-WRITE-CHECKPOINT regardless of restart.
+       1000-INITIALIZE.
+           PERFORM 1100-GET-RESTART-POINT
+
+           OPEN INPUT CUSTMAST-FILE
+           MOVE WS-CUSTMAST-STATUS TO WS-CHECK-STATUS
+           MOVE "CUSTMAST" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND CONVOUT-FILE
+               OPEN EXTEND EXCEPT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND PRECLOSS-FILE
+           ELSE
+               OPEN OUTPUT CONVOUT-FILE
+               OPEN OUTPUT EXCEPT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT PRECLOSS-FILE
+           END-IF
+           MOVE WS-CONVOUT-STATUS TO WS-CHECK-STATUS
+           MOVE "CONVOUT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+           MOVE WS-EXCEPT-STATUS TO WS-CHECK-STATUS
+           MOVE "CONVEXCP" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+           MOVE WS-REJECT-STATUS TO WS-CHECK-STATUS
+           MOVE "CONVRJCT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+           MOVE "CONVAUDT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+           MOVE WS-PRECLOSS-STATUS TO WS-CHECK-STATUS
+           MOVE "CONVPLOS" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-PROCESSED
+           MOVE ZERO TO WS-SKIP-INDEX
+           PERFORM UNTIL WS-SKIP-INDEX >= WS-SKIP-COUNT
+                   OR WS-END-OF-FILE
+               PERFORM 2100-READ-CUSTMAST
+               ADD 1 TO WS-SKIP-INDEX
+           END-PERFORM
+           IF NOT WS-END-OF-FILE
+               PERFORM 2100-READ-CUSTMAST
+           END-IF.
+
+      *    Restart point comes from the JCL PARM (record count to skip
+      *    on a resubmitted run); a non-numeric or missing PARM means
+      *    this is a fresh run starting at record 1.
+       1100-GET-RESTART-POINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           IF PARM-LENGTH > 0
+               IF PARM-RESTART-COUNT IS NUMERIC
+                   MOVE PARM-RESTART-COUNT TO WS-RESTART-COUNT
+               END-IF
+           END-IF
+           MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT.
+
+       2000-PROCESS-RECORDS.
+           IF CM-ACCOUNT-NO-IN IS NOT NUMERIC
+               PERFORM 2250-WRITE-REJECT
+           ELSE
+               MOVE CM-ACCOUNT-NO-IN TO WS-ACCOUNT-WIDE
+               MOVE CM-CUST-NAME TO WS-CM-INPUT-NAME
+               MOVE WS-ACCOUNT-WIDE TO WS-CM-INPUT-ACCOUNT
+               CALL "CONVMOVE" USING WS-CM-INPUT-NAME WS-CM-OUTPUT-NAME
+                   WS-CM-INPUT-ACCOUNT WS-CM-OUTPUT-ACCOUNT
+                   WS-CM-OUTPUT-ACCOUNT-EDIT WS-CM-TRUNCATED-SWITCH
+                   WS-CM-OUTPUT-ACCOUNT-PACKED
+                   WS-CM-PRECISION-LOSS-SWITCH
+               END-CALL
+               PERFORM 2260-WRITE-AUDIT-ENTRIES
+
+               IF WS-CM-PRECISION-LOSS-OCCURRED
+                   PERFORM 2270-WRITE-PRECISION-LOSS
+               END-IF
+
+               IF WS-CM-TRUNCATION-OCCURRED
+                   PERFORM 2200-WRITE-EXCEPTION
+               ELSE
+                   MOVE WS-CM-OUTPUT-NAME TO WS-OUT-NAME
+                   MOVE WS-CM-OUTPUT-ACCOUNT TO WS-OUT-ACCOUNT
+                   MOVE WS-CM-OUTPUT-ACCOUNT-EDIT TO WS-OUT-ACCOUNT-EDIT
+                   WRITE CONVOUT-RECORD FROM WS-OUTPUT-LINE
+                   MOVE WS-CONVOUT-STATUS TO WS-CHECK-STATUS
+                   MOVE "CONVOUT" TO WS-CHECK-FILE-NAME
+                   PERFORM 9900-CHECK-FILE-STATUS
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-RECORDS-PROCESSED
+           IF FUNCTION MOD(WS-RECORDS-PROCESSED, WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               PERFORM 2300-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 2100-READ-CUSTMAST.
+
+       2100-READ-CUSTMAST.
+           READ CUSTMAST-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ
+           IF NOT WS-END-OF-FILE
+               MOVE WS-CUSTMAST-STATUS TO WS-CHECK-STATUS
+               MOVE "CUSTMAST" TO WS-CHECK-FILE-NAME
+               PERFORM 9900-CHECK-FILE-STATUS
+           END-IF.
+
+      *    Re-open CONVCKPT OUTPUT each interval so it always holds a
+      *    single, current restart-count record - the operator resubmits
+      *    a failed run with PARM=<this value> to resume after it.
+       2300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORD
+           WRITE CKPT-RECORD
+           MOVE WS-CKPT-STATUS TO WS-CHECK-STATUS
+           MOVE "CONVCKPT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+           CLOSE CKPT-FILE.
+
+       2200-WRITE-EXCEPTION.
+      *    More significant digits than WS-AREA-3 PIC 9(5) can hold -
+      *    a straight MOVE would silently truncate the high-order
+      *    digits.  Log it instead of moving it blind.
+           MOVE CM-RECORD-KEY           TO EX-RECORD-KEY
+           MOVE WS-ACCOUNT-WIDE         TO EX-ORIGINAL-VALUE
+           MOVE WS-CM-OUTPUT-ACCOUNT    TO EX-TRUNCATED-VALUE
+           WRITE EXCEPT-RECORD FROM WS-EXCEPTION-LINE
+           MOVE WS-EXCEPT-STATUS TO WS-CHECK-STATUS
+           MOVE "CONVEXCP" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS.
+
+      *    Non-numeric data destined for a numeric field produces
+      *    undefined results if MOVEd blind - route it to the reject
+      *    file with a reason code instead.
+       2250-WRITE-REJECT.
+           MOVE CM-RECORD-KEY           TO RJ-RECORD-KEY
+           MOVE CM-ACCOUNT-NO-IN        TO RJ-OFFENDING-VALUE
+           MOVE "NON-NUMERIC"           TO RJ-REASON-CODE
+           WRITE REJECT-RECORD FROM WS-REJECT-LINE
+           MOVE WS-REJECT-STATUS TO WS-CHECK-STATUS
+           MOVE "CONVRJCT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS.
+
+      *    WS-AREA3-EQUIVALENT recreates what WS-AREA-3 held inside
+      *    CONVMOVE at the moment of the "WS-AREA-3 TO WS-AREA-4" MOVE
+      *    (CONVMOVE does not expose WS-AREA-3 itself) so the account
+      *    audit entry's "before" value matches the MOVE it documents,
+      *    even on a record where that MOVE also truncated.
+       2260-WRITE-AUDIT-ENTRIES.
+           MOVE FUNCTION MOD(WS-ACCOUNT-WIDE, 100000)
+                                        TO WS-AREA3-EQUIVALENT
+
+           MOVE FUNCTION CURRENT-DATE   TO AU-TIMESTAMP
+           MOVE CM-RECORD-KEY           TO AU-RECORD-KEY
+           MOVE "WS-AREA-2"             TO AU-FIELD-NAME
+           MOVE CM-CUST-NAME            TO AU-SOURCE-VALUE
+           MOVE WS-CM-OUTPUT-NAME       TO AU-RESULT-VALUE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+           MOVE "CONVAUDT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           MOVE FUNCTION CURRENT-DATE   TO AU-TIMESTAMP
+           MOVE CM-RECORD-KEY           TO AU-RECORD-KEY
+           MOVE "WS-AREA-4"             TO AU-FIELD-NAME
+           MOVE WS-AREA3-EQUIVALENT     TO AU-SOURCE-VALUE
+           MOVE WS-CM-OUTPUT-ACCOUNT    TO AU-RESULT-VALUE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+           MOVE "CONVAUDT" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS.
+
+      *    The packed-decimal extract value didn't round-trip back to
+      *    the original source value - report it so the downstream
+      *    packed-decimal extract consumer isn't the first to notice.
+       2270-WRITE-PRECISION-LOSS.
+           MOVE CM-RECORD-KEY           TO PL-RECORD-KEY
+           MOVE WS-ACCOUNT-WIDE         TO PL-ORIGINAL-VALUE
+           MOVE WS-CM-OUTPUT-ACCOUNT-PACKED
+                                        TO PL-PACKED-RESULT
+           WRITE PRECLOSS-RECORD FROM WS-PRECLOSS-LINE
+           MOVE WS-PRECLOSS-STATUS TO WS-CHECK-STATUS
+           MOVE "CONVPLOS" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS.
+
+       3000-TERMINATE.
+           CLOSE CUSTMAST-FILE
+           CLOSE CONVOUT-FILE
+           CLOSE EXCEPT-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE PRECLOSS-FILE.
+
+      *    Shared by every OPEN/WRITE status check above - a non-zero
+      *    status means the dataset is missing, full, or otherwise
+      *    unusable, which an unattended nightly batch run must not
+      *    silently ignore.
+       9900-CHECK-FILE-STATUS.
+           IF WS-CHECK-STATUS NOT = "00"
+               DISPLAY "CONVERTB: I/O ERROR ON " WS-CHECK-FILE-NAME
+                   " STATUS=" WS-CHECK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
