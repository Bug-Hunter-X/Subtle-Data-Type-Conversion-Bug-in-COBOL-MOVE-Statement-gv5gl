@@ -0,0 +1,53 @@
+//CONVRUN  JOB  (ACCTG),'NIGHTLY CONVERSION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP05
+//*--------------------------------------------------------------*
+//* CONVRUN - nightly batch run of CONVERTB against the full
+//* CUSTMAST file.
+//*
+//* RESTART:
+//*   If STEP05 abends partway through the file, resubmit this job
+//*   with RESTART=STEP05 (already coded above) and edit the PARM
+//*   literal on the EXEC statement below to the record count from
+//*   the last line of CONVCKPT (written by CONVERTB every 100
+//*   records) - CONVERTB receives PARM through its EXEC-statement
+//*   linkage (PARM-INFO), not through a SYSIN DD.  Example:
+//*   resubmitting after 4,300 records were checkpointed, change
+//*   the EXEC card to:
+//*       //STEP05   EXEC PGM=CONVERTB,PARM='004300'
+//* A fresh, from-the-top run uses PARM='000000'.
+//*   DISP=MOD below lets the same JCL serve both cases: on a fresh
+//*   run the output datasets don't exist yet and MOD allocates them
+//*   new; on a resubmission CONVERTB re-OPENs them EXTEND (see
+//*   1000-INITIALIZE) and appends after the restart point instead of
+//*   reprocessing from empty.  The CATLG abnormal disposition keeps
+//*   them on an abend so there is something to resume from.
+//*--------------------------------------------------------------*
+//STEP05   EXEC PGM=CONVERTB,PARM='000000'
+//STEPLIB  DD   DSN=PROD.CONVERT.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUSTMAST.NIGHTLY,DISP=SHR
+//CONVOUT  DD   DSN=PROD.CONVERT.OUTPUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=113)
+//CONVEXCP DD   DSN=PROD.CONVERT.EXCEPRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CONVCKPT DD   DSN=PROD.CONVERT.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=6)
+//CONVRJCT DD   DSN=PROD.CONVERT.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CONVAUDT DD   DSN=PROD.CONVERT.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(25,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=250)
+//CONVPLOS DD   DSN=PROD.CONVERT.PRECLOSS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
