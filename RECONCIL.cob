@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. DATA-CONVERSION-TEAM.
+      *================================================================
+      * RECONCIL - runs the same WS-AREA-1/WS-AREA-2 and WS-AREA-3/
+      * WS-AREA-4 MOVE conversions as CONVERTB across a full CUSTMAST
+      * batch and reports any record where the moved value differs
+      * from the source in precision - the class of bug
+      * bug.cob/bugSolution.cob were built to illustrate.  (A name-
+      * side length check and an account-side sign check were both
+      * dropped - see the comments in 2200-RECONCILE-NAME and
+      * 2300-RECONCILE-ACCOUNT: every field on both sides of each MOVE
+      * is fixed by a shared copybook PICTURE, so neither comparison
+      * could ever have fired.)
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT MISMATCH-FILE ASSIGN TO "RECONMIS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MISMATCH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE
+           RECORDING MODE IS F.
+           COPY CUSTREC.
+
+       FD  MISMATCH-FILE
+           RECORDING MODE IS F.
+       01  MISMATCH-RECORD              PIC X(90).
+
+       WORKING-STORAGE SECTION.
+           COPY WAREAS.
+
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTMAST-STATUS       PIC X(2).
+           05  WS-MISMATCH-STATUS       PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(1)    VALUE "N".
+               88  WS-END-OF-FILE                   VALUE "Y".
+
+      *    Used by 9900-CHECK-FILE-STATUS so every OPEN/WRITE can share
+      *    one status-check paragraph instead of repeating the same
+      *    IF/DISPLAY/STOP RUN after each I/O statement.
+       01  WS-STATUS-CHECK.
+           05  WS-CHECK-STATUS          PIC X(2).
+           05  WS-CHECK-FILE-NAME       PIC X(8).
+
+       01  WS-ACCOUNT-WORK.
+           05  WS-ACCOUNT-WIDE          PIC 9(7).
+           05  WS-EXPECTED-TARGET       PIC 9(5).
+
+       01  WS-MISMATCH-LINE.
+           05  MM-RECORD-KEY            PIC 9(6).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  MM-MISMATCH-TYPE         PIC X(11).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  MM-SOURCE-VALUE          PIC X(30).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  MM-TARGET-VALUE          PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUSTMAST-FILE
+           MOVE WS-CUSTMAST-STATUS TO WS-CHECK-STATUS
+           MOVE "CUSTMAST" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           OPEN OUTPUT MISMATCH-FILE
+           MOVE WS-MISMATCH-STATUS TO WS-CHECK-STATUS
+           MOVE "RECONMIS" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS
+
+           PERFORM 2100-READ-CUSTMAST.
+
+       2000-RECONCILE-RECORDS.
+           PERFORM 2200-RECONCILE-NAME
+           PERFORM 2300-RECONCILE-ACCOUNT
+           PERFORM 2100-READ-CUSTMAST.
+
+       2100-READ-CUSTMAST.
+           READ CUSTMAST-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ
+           IF NOT WS-END-OF-FILE
+               MOVE WS-CUSTMAST-STATUS TO WS-CHECK-STATUS
+               MOVE "CUSTMAST" TO WS-CHECK-FILE-NAME
+               PERFORM 9900-CHECK-FILE-STATUS
+           END-IF.
+
+      *    No length check here, for the same reason 2300-RECONCILE-
+      *    ACCOUNT carries no sign check: WS-AREA-1 and WS-AREA-2 are
+      *    both declared from the one WAREAS copybook PIC X(100), so
+      *    FUNCTION LENGTH of either can only ever be 100 - comparing
+      *    them could never have detected a genuine drift, only a
+      *    compile-time copybook change could, which req 001's shared
+      *    WAREAS.cpy already rules out structurally. An alphanumeric
+      *    MOVE between two identically-defined fields is likewise
+      *    guaranteed value-preserving, so there is no length- or
+      *    value-level mismatch this paragraph could ever report; it
+      *    exists only so CM-CUST-NAME reaches WS-AREA-2 the same way
+      *    CONVERTB/CONVMOVE move it, in case a future copybook change
+      *    makes the two areas diverge.
+       2200-RECONCILE-NAME.
+           MOVE CM-CUST-NAME TO WS-AREA-1
+           MOVE WS-AREA-1 TO WS-AREA-2.
+
+      *    WS-ACCOUNT-WIDE carries the full-precision source value;
+      *    the MOVE into WS-AREA-3 (PIC 9(5)) is left to truncate
+      *    exactly as it would in CONVERTB, then compared against the
+      *    independently-computed expected result.
+       2300-RECONCILE-ACCOUNT.
+           IF CM-ACCOUNT-NO-IN IS NUMERIC
+               MOVE CM-ACCOUNT-NO-IN TO WS-ACCOUNT-WIDE
+               MOVE FUNCTION MOD(WS-ACCOUNT-WIDE, 100000)
+                                        TO WS-EXPECTED-TARGET
+               MOVE WS-ACCOUNT-WIDE TO WS-AREA-3
+               MOVE WS-AREA-3 TO WS-AREA-4
+
+               IF WS-AREA-4 NOT = WS-EXPECTED-TARGET
+                   MOVE "PRECISION"        TO MM-MISMATCH-TYPE
+                   MOVE WS-ACCOUNT-WIDE    TO MM-SOURCE-VALUE
+                   MOVE WS-AREA-4          TO MM-TARGET-VALUE
+                   PERFORM 2400-WRITE-MISMATCH
+               END-IF
+
+      *        No sign check here: WS-ACCOUNT-WIDE, WS-AREA-3, and
+      *        WS-AREA-4 are all unsigned PIC 9(n) by definition (the
+      *        IS NUMERIC test above guarantees a non-negative value
+      *        reaches them), so FUNCTION SIGN can only ever return 0
+      *        or +1 for both operands - comparing them could never
+      *        have detected a genuine sign-attribute mismatch. A real
+      *        check would need to compare the PICTURE/SIGN IS clauses
+      *        of the source and target fields, which COBOL does not
+      *        expose at runtime; if a future copybook change adds a
+      *        signed field to this layout, a mismatch there has to be
+      *        caught by inspection/compile-time review, not here.
+           ELSE
+               MOVE "NON-NUMERIC"      TO MM-MISMATCH-TYPE
+               MOVE CM-ACCOUNT-NO-IN   TO MM-SOURCE-VALUE
+               MOVE SPACES             TO MM-TARGET-VALUE
+               PERFORM 2400-WRITE-MISMATCH
+           END-IF.
+
+       2400-WRITE-MISMATCH.
+           MOVE CM-RECORD-KEY TO MM-RECORD-KEY
+           WRITE MISMATCH-RECORD FROM WS-MISMATCH-LINE
+           MOVE WS-MISMATCH-STATUS TO WS-CHECK-STATUS
+           MOVE "RECONMIS" TO WS-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-FILE-STATUS.
+
+       3000-TERMINATE.
+           CLOSE CUSTMAST-FILE
+           CLOSE MISMATCH-FILE.
+
+      *    Shared by every OPEN/WRITE status check above - a non-zero
+      *    status means the dataset is missing, full, or otherwise
+      *    unusable, which an unattended batch run must not silently
+      *    ignore.
+       9900-CHECK-FILE-STATUS.
+           IF WS-CHECK-STATUS NOT = "00"
+               DISPLAY "RECONCIL: I/O ERROR ON " WS-CHECK-FILE-NAME
+                   " STATUS=" WS-CHECK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
